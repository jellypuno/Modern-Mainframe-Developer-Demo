@@ -0,0 +1,68 @@
+      *--------------------------------------------------------
+      *  CONSTANT   -  COMMON FILE-STATUS, SWITCHES AND ERROR-
+      *                HANDLING WORKING-STORAGE SHARED BY THE
+      *                COVID REPORTING SUITE.
+      *--------------------------------------------------------
+       01  WS-FILE-STATUSES.
+           05  WS-IN-STAT          PIC X(02).
+           05  WS-OUT-STAT         PIC X(02).
+           05  WS-REJ-STAT         PIC X(02).
+           05  WS-CTL-STAT         PIC X(02).
+           05  WS-CKP-STAT         PIC X(02).
+           05  WS-HOT-STAT         PIC X(02).
+           05  WS-MST-STAT         PIC X(02).
+           05  WS-EXT-STAT         PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(03).
+               88  WS-EOF-YES                 VALUE 'YES'.
+               88  WS-EOF-NO                  VALUE 'NO '.
+           05  WS-INIT-SW          PIC X(03).
+               88  WS-INIT-YES                VALUE 'YES'.
+               88  WS-INIT-NO                 VALUE 'NO '.
+           05  WS-VALID-SW         PIC X(03).
+               88  WS-VALID-YES               VALUE 'YES'.
+               88  WS-VALID-NO                VALUE 'NO '.
+           05  WS-CTL-EOF-SW       PIC X(03).
+               88  WS-CTL-EOF-YES             VALUE 'YES'.
+               88  WS-CTL-EOF-NO              VALUE 'NO '.
+           05  WS-WL-FOUND-SW      PIC X(03).
+               88  WS-WL-FOUND-YES            VALUE 'YES'.
+               88  WS-WL-FOUND-NO             VALUE 'NO '.
+           05  WS-DATE-RNG-SW      PIC X(03).
+               88  WS-DATE-IN-RANGE-YES       VALUE 'YES'.
+               88  WS-DATE-IN-RANGE-NO        VALUE 'NO '.
+           05  WS-SHORT-REC-SW     PIC X(03).
+               88  WS-SHORT-REC-YES           VALUE 'YES'.
+               88  WS-SHORT-REC-NO            VALUE 'NO '.
+
+       01  WS-ERROR-HANDLING.
+           05  WS-ERR-MSG          PIC X(30).
+               88  WS-MSG-OP-IN     VALUE 'ERROR OPENING INPUT FILE'.
+               88  WS-MSG-OP-OU     VALUE 'ERROR OPENING OUTPUT FILE'.
+               88  WS-MSG-OP-RJ     VALUE 'ERROR OPENING REJECT FILE'.
+               88  WS-MSG-OP-CL     VALUE 'ERROR OPENING CONTROL FILE'.
+               88  WS-MSG-OP-CK     VALUE 'ERROR OPENING CKPT FILE'.
+               88  WS-MSG-OP-HT     VALUE 'ERROR OPENING HOTSPOT FILE'.
+               88  WS-MSG-OP-MS     VALUE 'ERROR OPENING MASTER FILE'.
+               88  WS-MSG-OP-EX     VALUE 'ERROR OPENING EXTRACT FILE'.
+               88  WS-MSG-RD-IN     VALUE 'ERROR READING INPUT FILE'.
+               88  WS-MSG-RD-CL     VALUE 'ERROR READING CONTROL FILE'.
+               88  WS-MSG-WR-OU     VALUE 'ERROR WRITING OUTPUT FILE'.
+               88  WS-MSG-WR-RJ     VALUE 'ERROR WRITING REJECT FILE'.
+               88  WS-MSG-WR-CK     VALUE 'ERROR WRITING CKPT FILE'.
+               88  WS-MSG-WR-HT     VALUE 'ERROR WRITING HOTSPOT FILE'.
+               88  WS-MSG-WR-MS     VALUE 'ERROR WRITING MASTER FILE'.
+               88  WS-MSG-WR-EX     VALUE 'ERROR WRITING EXTRACT FILE'.
+               88  WS-MSG-CL-IN     VALUE 'ERROR CLOSING A FILE'.
+           05  WS-ERR-CDE          PIC X(02).
+           05  WS-ERR-PROC         PIC X(10).
+               88  WS-PROC-OPEN         VALUE 'OPEN'.
+               88  WS-PROC-READ         VALUE 'READ'.
+               88  WS-PROC-PRNT         VALUE 'PRINT'.
+               88  WS-PROC-WRTR         VALUE 'WRTREJ'.
+               88  WS-PROC-WRTC         VALUE 'WRTCKP'.
+               88  WS-PROC-WRTH         VALUE 'WRTHOT'.
+               88  WS-PROC-WRTM         VALUE 'WRTMST'.
+               88  WS-PROC-WRTX         VALUE 'WRTEXT'.
+               88  WS-PROC-CLOS         VALUE 'CLOSE'.
