@@ -0,0 +1,48 @@
+      *--------------------------------------------------------
+      *  OUREC001  -  DAILY COVID SUMMARY PRINT REPORT RECORD
+      *                LAYOUTS (133-BYTE PRINT LINE, BYTE 1 IS
+      *                THE CARRIAGE-CONTROL CHARACTER).
+      *--------------------------------------------------------
+       01  WS-PRINT-REPORT             PIC X(133).
+
+       01  WS-PR-HDR1.
+           05  WS-PR-H1-CC             PIC X(01) VALUE '1'.
+           05  FILLER                  PIC X(15) VALUE SPACES.
+           05  FILLER                  PIC X(40)
+                   VALUE 'DAILY COVID-19 SUMMARY REPORT'.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-PR-H1-DATE           PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(47) VALUE SPACES.
+
+       01  WS-PR-HDR2.
+           05  WS-PR-H2-CC             PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE 'COUNTRY'.
+           05  FILLER                  PIC X(06) VALUE 'CODE'.
+           05  FILLER                  PIC X(09) VALUE 'NEW CNFRM'.
+           05  FILLER                  PIC X(09) VALUE 'TOT CNFRM'.
+           05  FILLER                  PIC X(09) VALUE 'NEW DTH'.
+           05  FILLER                  PIC X(09) VALUE 'TOT DTH'.
+           05  FILLER                  PIC X(09) VALUE 'NEW RCV'.
+           05  FILLER                  PIC X(07) VALUE 'TOT RCV'.
+           05  FILLER                  PIC X(53) VALUE SPACES.
+
+       01  WS-PR-DETAIL.
+           05  WS-PR-DT-CC             PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-PR-COUNTRY           PIC X(20).
+           05  WS-PR-CC                PIC X(06).
+           05  WS-PR-NEW-CNFRM         PIC -ZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PR-TOT-CNFRM         PIC -ZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PR-NEW-DEATH         PIC -ZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PR-TOT-DEATH         PIC -ZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PR-NEW-RECVR         PIC -ZZZZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-PR-TOT-RECVR         PIC -ZZZZZ9.
+           05  WS-PR-TIMESTAMP         PIC X(25).
+           05  FILLER                  PIC X(28) VALUE SPACES.
