@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0013
+       PROGRAM-ID.    CBL0013.
        AUTHOR.        Jelly P.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -19,6 +19,37 @@
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS WS-OUT-STAT.
 
+             SELECT REJ001 ASSIGN TO REJDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-REJ-STAT.
+
+             SELECT CTL001 ASSIGN TO CTLDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CTL-STAT.
+
+             SELECT CKP001 ASSIGN TO CKPDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-CKP-STAT.
+
+             SELECT HOT001 ASSIGN TO HOTDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-HOT-STAT.
+
+             SELECT MST001 ASSIGN TO MSTDD01
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS MST-KEY
+              FILE STATUS IS WS-MST-STAT.
+
+             SELECT EXT001 ASSIGN TO EXTDD01
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS WS-EXT-STAT.
+
       *-------------
        DATA DIVISION.
       *-------------
@@ -35,6 +66,67 @@
                LABEL RECORDS ARE OMITTED
                DATA RECORD IS OUTPUT-REC.
        01 OUTPUT-REC        PIC X(133).
+      *
+       FD  REJ001 RECORDING MODE F
+               RECORD CONTAINS 221 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REJECT-REC.
+       01  REJECT-REC.
+           05  REJ-RAW-IMAGE       PIC X(189).
+           05  REJ-REASON-CDE      PIC X(02).
+           05  REJ-REASON-TXT      PIC X(30).
+      *
+       FD  CTL001 RECORDING MODE F
+               RECORD CONTAINS 4 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CONTROL-REC.
+       01  CONTROL-REC            PIC X(04).
+      *
+       FD  CKP001 RECORDING MODE F
+               RECORD CONTAINS 8 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CKP-REC-COUNT       PIC 9(08).
+      *
+       FD  HOT001 RECORDING MODE F
+               RECORD CONTAINS 71 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS HOTSPOT-REC.
+       01  HOTSPOT-REC.
+           05  HOT-COUNTRY         PIC X(50).
+           05  HOT-COUNTRY-CODE    PIC X(04).
+           05  HOT-METRIC          PIC X(10).
+           05  HOT-VALUE           PIC -ZZZZZ9.
+      *
+       FD  MST001
+               LABEL RECORDS ARE STANDARD
+               DATA RECORD IS MASTER-REC.
+       01  MASTER-REC.
+           05  MST-KEY.
+               10  MST-KEY-CC          PIC X(04).
+               10  MST-KEY-DATE        PIC X(10).
+           05  MST-COUNTRY             PIC X(50).
+           05  MST-SLUG                PIC X(50).
+           05  MST-NEW-CNFRM           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-TOT-CNFRM           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-NEW-DEATH           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-TOT-DEATH           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-NEW-RECVR           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-TOT-RECVR           PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  MST-TIMESTAMP           PIC X(25).
+      *
+       FD  EXT001 RECORDING MODE F
+               RECORD CONTAINS 262 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS EXTRACT-REC.
+       01  EXTRACT-REC            PIC X(262).
 
       *
        WORKING-STORAGE SECTION.
@@ -43,12 +135,18 @@
            05  UCR-COUNTRY         PIC X(50).
            05  UCR-COUNTRY-CODE    PIC X(4).
            05  UCR-SLUG            PIC X(50).
-           05  UCR-NEW-CNFRM       PIC 9(5).
-           05  UCR-TOT-CNFRM       PIC 9(5).
-           05  UCR-NEW-DEATH       PIC 9(5).
-           05  UCR-TOT-DEATH       PIC 9(5).
-           05  UCR-NEW-RECVR       PIC 9(5).
-           05  UCR-TOT-RECVR       PIC 9(5).
+           05  UCR-NEW-CNFRM       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  UCR-TOT-CNFRM       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  UCR-NEW-DEATH       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  UCR-TOT-DEATH       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  UCR-NEW-RECVR       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
+           05  UCR-TOT-RECVR       PIC S9(6)
+                   SIGN LEADING SEPARATE CHARACTER.
            05  UCR-TIMESTAMP       PIC X(25).
 
        01  WS-STORAGE.
@@ -57,6 +155,88 @@
            05  WS-SLUG             PIC X(50).
            05  WS-TS               PIC X(25).
            05  WS-ASTER            PIC X(80) VALUE ALL '*'.
+           05  WS-RUN-DATE         PIC 9(08).
+           05  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+               10  WS-RD-CCYY      PIC 9(04).
+               10  WS-RD-MM        PIC 9(02).
+               10  WS-RD-DD        PIC 9(02).
+           05  WS-RUN-DATE-DSP     PIC X(10).
+           05  WS-NUM-CANON        PIC X(07).
+           05  WS-NUM-IN           PIC X(07).
+           05  WS-NUM-LEN          PIC 9(02).
+           05  WS-NUM-DIGITS       PIC 9(02).
+           05  WS-NUM-MAG          PIC 9(06).
+
+       01  WS-EXTRACT-LINE         PIC X(262).
+
+       01  WS-TRIM-FIELDS.
+           05  WS-TRIM-IN              PIC X(50).
+           05  WS-TRIM-LEN             PIC 9(02).
+           05  WS-TRIM-COUNTRY-LEN     PIC 9(02).
+           05  WS-TRIM-CODE-LEN        PIC 9(02).
+           05  WS-TRIM-SLUG-LEN        PIC 9(02).
+
+       01  WS-STAGE-FIELDS.
+           05  WS-STG-COUNTRY      PIC X(50).
+           05  WS-STG-CC           PIC X(4).
+           05  WS-STG-SLUG         PIC X(50).
+           05  WS-STG-NEW-CNFRM    PIC X(7).
+           05  WS-STG-TOT-CNFRM    PIC X(7).
+           05  WS-STG-NEW-DEATH    PIC X(7).
+           05  WS-STG-TOT-DEATH    PIC X(7).
+           05  WS-STG-NEW-RECVR    PIC X(7).
+           05  WS-STG-TOT-RECVR    PIC X(7).
+           05  WS-STG-TIMESTAMP    PIC X(25).
+
+       01  WS-REJECT-HANDLING.
+           05  WS-REJ-REASON-CDE   PIC X(02).
+               88  WS-REJ-NOT-QUOTED         VALUE '01'.
+               88  WS-REJ-BAD-NUMERIC        VALUE '02'.
+               88  WS-REJ-SHORT-REC          VALUE '03'.
+           05  WS-REJ-REASON-TXT   PIC X(30).
+               88  WS-RRT-NOT-QUOTED
+                      VALUE 'RECORD NOT QUOTE-DELIMITED'.
+               88  WS-RRT-BAD-NUMERIC
+                      VALUE 'INVALID NUMERIC DATA'.
+               88  WS-RRT-SHORT-REC
+                      VALUE 'RECORD SHORTER THAN EXPECTED'.
+
+       01  WS-WATCHLIST.
+           05  WS-WL-COUNT         PIC 9(04) COMP VALUE ZERO.
+           05  WS-WL-TABLE OCCURS 1 TO 500 TIMES
+                           DEPENDING ON WS-WL-COUNT
+                           INDEXED BY WS-WL-IDX.
+               10  WS-WL-CC        PIC X(04).
+
+       01  WS-PARM-CARD            PIC X(80).
+       01  WS-PARM-FIELDS.
+           05  WS-PARM-RESTART     PIC X(08).
+           05  WS-PARM-THRESHOLD   PIC X(08).
+           05  WS-PARM-START-DATE  PIC X(10).
+           05  WS-PARM-END-DATE    PIC X(10).
+
+       01  WS-HOTSPOT-CONTROLS.
+           05  WS-HOT-THRESHOLD    PIC 9(08) VALUE 99999999.
+
+       01  WS-DATE-RANGE-CONTROLS.
+           05  WS-RUN-START-DATE   PIC X(10) VALUE LOW-VALUES.
+           05  WS-RUN-END-DATE     PIC X(10) VALUE HIGH-VALUES.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-CT-READ-CNT      PIC 9(08) VALUE ZERO.
+           05  WS-CT-PROC-CNT      PIC 9(08) VALUE ZERO.
+           05  WS-CT-SUM-NEW-CNFRM PIC S9(10)
+                   SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+           05  WS-CT-SUM-NEW-DEATH PIC S9(10)
+                   SIGN LEADING SEPARATE CHARACTER VALUE ZERO.
+
+       01  WS-CKP-CONTROLS.
+           05  WS-RESTART-COUNT    PIC 9(08) VALUE ZERO.
+           05  WS-SKIP-COUNT       PIC 9(08) VALUE ZERO.
+           05  WS-CKP-REC-COUNT    PIC 9(08) VALUE ZERO.
+           05  WS-CKP-INTERVAL     PIC 9(04) VALUE 0100.
+           05  WS-CKP-QUOT         PIC 9(08) VALUE ZERO.
+           05  WS-CKP-REM          PIC 9(04) VALUE ZERO.
 
        COPY CONSTANT.
        COPY OUREC001.
@@ -97,6 +277,66 @@
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
 
+            OPEN OUTPUT REJ001.
+
+            IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-RJ TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            OPEN INPUT CTL001.
+
+            IF WS-CTL-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-CL TO TRUE
+               MOVE WS-CTL-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            OPEN OUTPUT CKP001.
+
+            IF WS-CKP-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-CK TO TRUE
+               MOVE WS-CKP-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            OPEN OUTPUT HOT001.
+
+            IF WS-HOT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-HT TO TRUE
+               MOVE WS-HOT-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            OPEN I-O MST001.
+
+            IF WS-MST-STAT EQUAL '35'
+               OPEN OUTPUT MST001
+               CLOSE MST001
+               OPEN I-O MST001
+            END-IF.
+
+            IF WS-MST-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-MS TO TRUE
+               MOVE WS-MST-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            OPEN OUTPUT EXT001.
+
+            IF WS-EXT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-EX TO TRUE
+               MOVE WS-EXT-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
        B0001-EXIT.
             EXIT.
 
@@ -105,10 +345,141 @@
             SET WS-EOF-NO          TO TRUE
             SET WS-INIT-YES        TO TRUE
             INITIALIZE WS-ERROR-HANDLING
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+            STRING WS-RD-MM   '/'
+                   WS-RD-DD   '/'
+                   WS-RD-CCYY
+                   DELIMITED BY SIZE INTO WS-RUN-DATE-DSP
+
+            PERFORM H0001-PRINT-HDRS THRU H0001-EXIT
+
+            SET WS-CTL-EOF-NO TO TRUE
+            PERFORM G0001-READ-CTL-FILE THRU G0001-EXIT
+            PERFORM G0002-LOAD-WATCHLIST THRU G0002-EXIT
+                    UNTIL WS-CTL-EOF-YES
+
+            ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+
+            INITIALIZE WS-PARM-FIELDS
+
+            UNSTRING WS-PARM-CARD DELIMITED BY ','
+               INTO WS-PARM-RESTART
+                    WS-PARM-THRESHOLD
+                    WS-PARM-START-DATE
+                    WS-PARM-END-DATE
+
+            IF WS-PARM-RESTART IS NUMERIC
+                MOVE WS-PARM-RESTART TO WS-RESTART-COUNT
+            END-IF
+
+            IF WS-PARM-THRESHOLD IS NUMERIC
+                MOVE WS-PARM-THRESHOLD TO WS-HOT-THRESHOLD
+            END-IF
+
+            IF WS-PARM-START-DATE NOT EQUAL SPACES
+                MOVE WS-PARM-START-DATE TO WS-RUN-START-DATE
+            END-IF
+
+            IF WS-PARM-END-DATE NOT EQUAL SPACES
+                MOVE WS-PARM-END-DATE TO WS-RUN-END-DATE
+            END-IF
+
+            IF WS-RESTART-COUNT > ZERO
+                DISPLAY 'RESTARTING - SKIPPING TO RECORD: '
+                         WS-RESTART-COUNT
+                PERFORM J0001-SKIP-RESTART-REC THRU J0001-EXIT
+                        VARYING WS-SKIP-COUNT FROM 1 BY 1
+                        UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                           OR WS-EOF-YES
+            END-IF
             .
        C0001-EXIT.
             EXIT.
 
+      *----------------------------------------------------------
+      *  J0001-SKIP-RESTART-REC - ON A RESTARTED RUN, RE-READ AND
+      *                          DISCARD INPUT RECORDS ALREADY
+      *                          PROCESSED BY A PRIOR RUN, UP TO
+      *                          THE POSITION GIVEN ON THE RESTART
+      *                          PARM, ADVANCING THE CHECKPOINT
+      *                          COUNT TO MATCH. A SHORT RECORD
+      *                          (STATUS '04') STILL OCCUPIED AN
+      *                          INPUT POSITION ON THE ORIGINAL RUN
+      *                          AND MUST STILL ADVANCE THE COUNT
+      *                          HERE, THE SAME AS IN
+      *                          D0001-READ-FILES, OR THE CHECKPOINT
+      *                          POSITION FALLS BEHIND THE REAL
+      *                          INPUT POSITION FOR THE REST OF THE
+      *                          RUN.
+      *----------------------------------------------------------
+       J0001-SKIP-RESTART-REC.
+
+            READ IN001
+              AT END SET WS-EOF-YES TO TRUE.
+
+            IF WS-IN-STAT EQUAL ZEROES OR WS-IN-STAT EQUAL '04'
+                ADD 1 TO WS-CKP-REC-COUNT
+            END-IF.
+
+       J0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  G0001-READ-CTL-FILE - READ ONE RECORD FROM THE COUNTRY
+      *                        WATCH-LIST CONTROL FILE.
+      *----------------------------------------------------------
+       G0001-READ-CTL-FILE.
+
+            READ CTL001
+              AT END SET WS-CTL-EOF-YES TO TRUE.
+
+            IF WS-CTL-STAT NOT EQUAL ZEROES AND
+               WS-CTL-STAT NOT EQUAL '10'
+               SET WS-MSG-RD-CL TO TRUE
+               MOVE WS-CTL-STAT TO WS-ERR-CDE
+               SET WS-PROC-READ TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+       G0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  G0002-LOAD-WATCHLIST - STORE THE CONTROL RECORD JUST
+      *                         READ IN THE IN-MEMORY WATCH-LIST
+      *                         TABLE AND READ THE NEXT ONE.
+      *----------------------------------------------------------
+       G0002-LOAD-WATCHLIST.
+
+            IF WS-WL-COUNT < 500
+                ADD 1 TO WS-WL-COUNT
+                SET WS-WL-IDX TO WS-WL-COUNT
+                MOVE CONTROL-REC TO WS-WL-CC(WS-WL-IDX)
+            END-IF
+
+            PERFORM G0001-READ-CTL-FILE THRU G0001-EXIT
+            .
+       G0002-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  H0001-PRINT-HDRS - BUILD AND WRITE THE REPORT PAGE
+      *                     HEADING LINES FOR OUT001.
+      *----------------------------------------------------------
+       H0001-PRINT-HDRS.
+
+            MOVE WS-RUN-DATE-DSP    TO WS-PR-H1-DATE
+            MOVE WS-PR-HDR1         TO WS-PRINT-REPORT
+            PERFORM P0001-PRINT-REC THRU P0001-EXIT
+
+            MOVE WS-PR-HDR2         TO WS-PRINT-REPORT
+            PERFORM P0001-PRINT-REC THRU P0001-EXIT
+            .
+       H0001-EXIT.
+            EXIT.
+
        D0001-READ-FILES.
 
             READ IN001
@@ -123,7 +494,28 @@
                     GO TO D0001-EXIT
 
                WHEN WS-IN-STAT EQUAL ZEROES
+                    SET WS-SHORT-REC-NO TO TRUE
                     SET WS-INIT-NO TO TRUE
+                    ADD 1 TO WS-CT-READ-CNT
+                    ADD 1 TO WS-CKP-REC-COUNT
+                    DIVIDE WS-CKP-REC-COUNT BY WS-CKP-INTERVAL
+                            GIVING WS-CKP-QUOT
+                            REMAINDER WS-CKP-REM
+                    IF WS-CKP-REM EQUAL ZERO
+                        PERFORM K0001-WRITE-CHECKPOINT THRU K0001-EXIT
+                    END-IF
+
+               WHEN WS-IN-STAT EQUAL '04'
+                    SET WS-SHORT-REC-YES TO TRUE
+                    SET WS-INIT-NO TO TRUE
+                    ADD 1 TO WS-CT-READ-CNT
+                    ADD 1 TO WS-CKP-REC-COUNT
+                    DIVIDE WS-CKP-REC-COUNT BY WS-CKP-INTERVAL
+                            GIVING WS-CKP-QUOT
+                            REMAINDER WS-CKP-REM
+                    IF WS-CKP-REM EQUAL ZERO
+                        PERFORM K0001-WRITE-CHECKPOINT THRU K0001-EXIT
+                    END-IF
 
                WHEN OTHER
                     SET WS-MSG-RD-IN TO TRUE
@@ -138,18 +530,34 @@
 
        E0001-PROC-FILES.
 
-            IF COVID-REC-FIELDS(1:1) EQUAL '"'
-                UNSTRING COVID-REC-FIELDS DELIMITED BY ','
-                   INTO UCR-COUNTRY
-                        UCR-COUNTRY-CODE
-                        UCR-SLUG
-                        UCR-NEW-CNFRM
-                        UCR-TOT-CNFRM
-                        UCR-NEW-DEATH
-                        UCR-TOT-DEATH
-                        UCR-NEW-RECVR
-                        UCR-TOT-RECVR
-                        UCR-TIMESTAMP
+            IF WS-SHORT-REC-YES
+                SET WS-VALID-NO        TO TRUE
+                SET WS-REJ-SHORT-REC   TO TRUE
+                SET WS-RRT-SHORT-REC   TO TRUE
+            ELSE
+                IF COVID-REC-FIELDS(1:1) EQUAL '"'
+                    PERFORM F0001-VALIDATE-REC THRU F0001-EXIT
+                ELSE
+                    SET WS-VALID-NO        TO TRUE
+                    SET WS-REJ-NOT-QUOTED  TO TRUE
+                    SET WS-RRT-NOT-QUOTED  TO TRUE
+                END-IF
+            END-IF.
+
+            IF WS-VALID-NO
+                PERFORM Q0001-WRITE-REJEC THRU Q0001-EXIT
+            ELSE
+                PERFORM I0001-CHECK-WATCHLIST THRU I0001-EXIT
+                PERFORM S0001-CHECK-DATE-RANGE THRU S0001-EXIT
+            END-IF.
+
+            IF WS-VALID-YES
+                ADD 1              TO WS-CT-PROC-CNT
+                ADD UCR-NEW-CNFRM  TO WS-CT-SUM-NEW-CNFRM
+                ADD UCR-NEW-DEATH  TO WS-CT-SUM-NEW-DEATH
+            END-IF.
+
+            IF WS-VALID-YES AND WS-WL-FOUND-YES AND WS-DATE-IN-RANGE-YES
 
             DISPLAY WS-ASTER
             DISPLAY 'DATE: ' UCR-TIMESTAMP(2:10)
@@ -165,12 +573,373 @@
             DISPLAY 'TOTAL RECOVERIES: ' UCR-TOT-RECVR
             DISPLAY WS-ASTER
 
+            MOVE UCR-COUNTRY        TO WS-PR-COUNTRY
+            MOVE UCR-COUNTRY-CODE   TO WS-PR-CC
+            MOVE UCR-NEW-CNFRM      TO WS-PR-NEW-CNFRM
+            MOVE UCR-TOT-CNFRM      TO WS-PR-TOT-CNFRM
+            MOVE UCR-NEW-DEATH      TO WS-PR-NEW-DEATH
+            MOVE UCR-TOT-DEATH      TO WS-PR-TOT-DEATH
+            MOVE UCR-NEW-RECVR      TO WS-PR-NEW-RECVR
+            MOVE UCR-TOT-RECVR      TO WS-PR-TOT-RECVR
+            MOVE UCR-TIMESTAMP      TO WS-PR-TIMESTAMP
+            MOVE WS-PR-DETAIL       TO WS-PRINT-REPORT
+            PERFORM P0001-PRINT-REC THRU P0001-EXIT
+
+            PERFORM L0001-CHECK-HOTSPOT THRU L0001-EXIT
+            PERFORM O0001-WRITE-MASTER THRU O0001-EXIT
+            PERFORM R0001-WRITE-EXTRACT THRU R0001-EXIT
+
             END-IF.
 
             PERFORM D0001-READ-FILES THRU D0001-EXIT.
 
        E0001-EXIT. EXIT.
 
+      *----------------------------------------------------------
+      *  I0001-CHECK-WATCHLIST - LOOK UP THE RECORD'S COUNTRY CODE
+      *                          IN THE IN-MEMORY WATCH-LIST TABLE
+      *                          LOADED AT INIT TIME. RECORDS FOR
+      *                          COUNTRIES NOT ON THE LIST ARE
+      *                          SKIPPED RATHER THAN REPORTED.
+      *----------------------------------------------------------
+       I0001-CHECK-WATCHLIST.
+
+            SET WS-WL-FOUND-NO TO TRUE
+            SET WS-WL-IDX TO 1
+
+            SEARCH WS-WL-TABLE
+               AT END
+                  SET WS-WL-FOUND-NO TO TRUE
+               WHEN WS-WL-CC(WS-WL-IDX) EQUAL UCR-COUNTRY-CODE
+                  SET WS-WL-FOUND-YES TO TRUE
+            END-SEARCH
+            .
+       I0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  S0001-CHECK-DATE-RANGE - COMPARE THE DATE PORTION OF THE
+      *                          RECORD TIMESTAMP AGAINST THE
+      *                          START/END DATE WINDOW GIVEN ON THE
+      *                          STARTUP PARM. RECORDS OUTSIDE THE
+      *                          WINDOW ARE SKIPPED RATHER THAN
+      *                          REPORTED. A MISSING START OR END
+      *                          DATE ON THE PARM LEAVES THAT SIDE
+      *                          OF THE WINDOW OPEN.
+      *----------------------------------------------------------
+       S0001-CHECK-DATE-RANGE.
+
+            SET WS-DATE-IN-RANGE-YES TO TRUE
+
+            IF UCR-TIMESTAMP(2:10) < WS-RUN-START-DATE OR
+               UCR-TIMESTAMP(2:10) > WS-RUN-END-DATE
+                SET WS-DATE-IN-RANGE-NO TO TRUE
+            END-IF.
+
+       S0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  L0001-CHECK-HOTSPOT - FLAG A PROCESSED RECORD ON THE
+      *                       HOT-SPOT EXCEPTION FILE WHENEVER ITS
+      *                       NEW-CONFIRMED OR NEW-DEATH COUNT
+      *                       EXCEEDS THE THRESHOLD GIVEN ON THE
+      *                       STARTUP PARM.
+      *----------------------------------------------------------
+       L0001-CHECK-HOTSPOT.
+
+            IF UCR-NEW-CNFRM > WS-HOT-THRESHOLD
+                MOVE UCR-COUNTRY       TO HOT-COUNTRY
+                MOVE UCR-COUNTRY-CODE  TO HOT-COUNTRY-CODE
+                MOVE 'NEW CNFRM'       TO HOT-METRIC
+                MOVE UCR-NEW-CNFRM     TO HOT-VALUE
+                PERFORM M0001-WRITE-HOTSPOT THRU M0001-EXIT
+            END-IF.
+
+            IF UCR-NEW-DEATH > WS-HOT-THRESHOLD
+                MOVE UCR-COUNTRY       TO HOT-COUNTRY
+                MOVE UCR-COUNTRY-CODE  TO HOT-COUNTRY-CODE
+                MOVE 'NEW DEATH'       TO HOT-METRIC
+                MOVE UCR-NEW-DEATH     TO HOT-VALUE
+                PERFORM M0001-WRITE-HOTSPOT THRU M0001-EXIT
+            END-IF.
+
+       L0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  M0001-WRITE-HOTSPOT - WRITE ONE RECORD TO THE HOT-SPOT
+      *                       EXCEPTION REPORT FILE.
+      *----------------------------------------------------------
+       M0001-WRITE-HOTSPOT.
+
+           WRITE HOTSPOT-REC.
+
+           IF WS-HOT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-HT TO TRUE
+               MOVE WS-HOT-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRTH TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+       M0001-EXIT. EXIT.
+
+      *----------------------------------------------------------
+      *  O0001-WRITE-MASTER - WRITE ONE RECORD TO THE INDEXED
+      *                      HISTORICAL MASTER FILE, KEYED BY
+      *                      COUNTRY CODE AND THE DATE PORTION OF
+      *                      THE RECORD TIMESTAMP.
+      *----------------------------------------------------------
+       O0001-WRITE-MASTER.
+
+           MOVE UCR-COUNTRY-CODE      TO MST-KEY-CC
+           MOVE UCR-TIMESTAMP(2:10)   TO MST-KEY-DATE
+           MOVE UCR-COUNTRY           TO MST-COUNTRY
+           MOVE UCR-SLUG              TO MST-SLUG
+           MOVE UCR-NEW-CNFRM         TO MST-NEW-CNFRM
+           MOVE UCR-TOT-CNFRM         TO MST-TOT-CNFRM
+           MOVE UCR-NEW-DEATH         TO MST-NEW-DEATH
+           MOVE UCR-TOT-DEATH         TO MST-TOT-DEATH
+           MOVE UCR-NEW-RECVR         TO MST-NEW-RECVR
+           MOVE UCR-TOT-RECVR         TO MST-TOT-RECVR
+           MOVE UCR-TIMESTAMP         TO MST-TIMESTAMP
+
+           WRITE MASTER-REC
+               INVALID KEY
+                   REWRITE MASTER-REC
+           END-WRITE.
+
+           IF WS-MST-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-MS TO TRUE
+               MOVE WS-MST-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRTM TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+       O0001-EXIT. EXIT.
+
+      *----------------------------------------------------------
+      *  R0001-WRITE-EXTRACT - WRITE ONE RECORD TO THE DELIMITED
+      *                       KEY:VALUE TEXT EXTRACT FILE PICKED
+      *                       UP BY THE ANALYTICS TEAM'S ETL. THE
+      *                       COUNTRY/CODE/SLUG TEXT VALUES ARE
+      *                       TRIMMED OF THEIR FD TRAILING PADDING
+      *                       FIRST SO THE ETL NEVER HAS TO PARSE A
+      *                       FIXED-WIDTH VALUE OUT OF A KEY:VALUE
+      *                       TOKEN.
+      *----------------------------------------------------------
+       R0001-WRITE-EXTRACT.
+
+           MOVE SPACES TO WS-EXTRACT-LINE
+
+           MOVE UCR-COUNTRY TO WS-TRIM-IN
+           PERFORM R0002-TRIM-FIELD THRU R0002-EXIT
+           MOVE WS-TRIM-LEN TO WS-TRIM-COUNTRY-LEN
+
+           MOVE UCR-COUNTRY-CODE TO WS-TRIM-IN
+           PERFORM R0002-TRIM-FIELD THRU R0002-EXIT
+           MOVE WS-TRIM-LEN TO WS-TRIM-CODE-LEN
+
+           MOVE UCR-SLUG TO WS-TRIM-IN
+           PERFORM R0002-TRIM-FIELD THRU R0002-EXIT
+           MOVE WS-TRIM-LEN TO WS-TRIM-SLUG-LEN
+
+           STRING 'COUNTRY:'   UCR-COUNTRY(1:WS-TRIM-COUNTRY-LEN)
+                                               DELIMITED BY SIZE
+                  ',CODE:'     UCR-COUNTRY-CODE(1:WS-TRIM-CODE-LEN)
+                                               DELIMITED BY SIZE
+                  ',SLUG:'     UCR-SLUG(1:WS-TRIM-SLUG-LEN)
+                                               DELIMITED BY SIZE
+                  ',NEWCNFRM:'   UCR-NEW-CNFRM     DELIMITED BY SIZE
+                  ',TOTCNFRM:'   UCR-TOT-CNFRM     DELIMITED BY SIZE
+                  ',NEWDEATH:'   UCR-NEW-DEATH     DELIMITED BY SIZE
+                  ',TOTDEATH:'   UCR-TOT-DEATH     DELIMITED BY SIZE
+                  ',NEWRECVR:'   UCR-NEW-RECVR     DELIMITED BY SIZE
+                  ',TOTRECVR:'   UCR-TOT-RECVR     DELIMITED BY SIZE
+                  ',TIMESTAMP:'  UCR-TIMESTAMP     DELIMITED BY SIZE
+                  INTO WS-EXTRACT-LINE
+
+           WRITE EXTRACT-REC FROM WS-EXTRACT-LINE.
+
+           IF WS-EXT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-EX TO TRUE
+               MOVE WS-EXT-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRTX TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+       R0001-EXIT. EXIT.
+
+      *----------------------------------------------------------
+      *  R0002-TRIM-FIELD - COMPUTE THE LENGTH OF WS-TRIM-IN UP
+      *                     TO ITS LAST NON-SPACE CHARACTER, SO A
+      *                     CALLER CAN REFERENCE-MODIFY THE
+      *                     ORIGINAL FIELD DOWN TO ITS TRIMMED
+      *                     LENGTH. AN ALL-SPACE FIELD TRIMS TO A
+      *                     LENGTH OF 1 SINCE A ZERO-LENGTH
+      *                     REFERENCE MODIFICATION IS ILLEGAL.
+      *----------------------------------------------------------
+       R0002-TRIM-FIELD.
+
+           MOVE 50 TO WS-TRIM-LEN
+
+           PERFORM R0003-TRIM-TRAIL-SPACE THRU R0003-EXIT
+                   UNTIL WS-TRIM-LEN EQUAL ZERO
+                      OR WS-TRIM-IN(WS-TRIM-LEN:1) NOT EQUAL SPACE
+
+           IF WS-TRIM-LEN EQUAL ZERO
+               MOVE 1 TO WS-TRIM-LEN
+           END-IF
+           .
+       R0002-EXIT.
+           EXIT.
+
+       R0003-TRIM-TRAIL-SPACE.
+
+           SUBTRACT 1 FROM WS-TRIM-LEN
+           .
+       R0003-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------
+      *  F0001-VALIDATE-REC - UNSTRING THE QUOTE-DELIMITED RECORD
+      *                       AND CONFIRM THE SIX CASE-COUNT
+      *                       FIELDS UNSTRUNG AS VALID NUMERIC
+      *                       DATA. EACH CASE-COUNT FIELD ARRIVES
+      *                       AS A VARIABLE-WIDTH MAGNITUDE OF UP
+      *                       TO 6 DIGITS, LEFT-JUSTIFIED AND
+      *                       SPACE-FILLED BY THE UNSTRING ABOVE,
+      *                       OPTIONALLY PRECEDED BY A '+' OR '-'
+      *                       SIGN, TO ALLOW NEGATIVE CORRECTION
+      *                       ROWS. F0002 TRIMS THE TRAILING
+      *                       SPACES AND LEAVES A SIGN + 6-DIGIT
+      *                       ZERO-PADDED MAGNITUDE IN WS-NUM-CANON.
+      *----------------------------------------------------------
+       F0001-VALIDATE-REC.
+
+            UNSTRING COVID-REC-FIELDS DELIMITED BY ','
+               INTO WS-STG-COUNTRY
+                    WS-STG-CC
+                    WS-STG-SLUG
+                    WS-STG-NEW-CNFRM
+                    WS-STG-TOT-CNFRM
+                    WS-STG-NEW-DEATH
+                    WS-STG-TOT-DEATH
+                    WS-STG-NEW-RECVR
+                    WS-STG-TOT-RECVR
+                    WS-STG-TIMESTAMP
+
+            SET WS-VALID-YES TO TRUE
+
+            MOVE WS-STG-NEW-CNFRM TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-NEW-CNFRM
+
+            MOVE WS-STG-TOT-CNFRM TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-TOT-CNFRM
+
+            MOVE WS-STG-NEW-DEATH TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-NEW-DEATH
+
+            MOVE WS-STG-TOT-DEATH TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-TOT-DEATH
+
+            MOVE WS-STG-NEW-RECVR TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-NEW-RECVR
+
+            MOVE WS-STG-TOT-RECVR TO WS-NUM-IN
+            PERFORM F0002-VALIDATE-NUMERIC-TOKEN THRU F0002-EXIT
+            MOVE WS-NUM-CANON     TO UCR-TOT-RECVR
+
+            IF WS-VALID-NO
+                  SET WS-REJ-BAD-NUMERIC  TO TRUE
+                  SET WS-RRT-BAD-NUMERIC  TO TRUE
+            ELSE
+                  MOVE WS-STG-COUNTRY     TO UCR-COUNTRY
+                  MOVE WS-STG-CC          TO UCR-COUNTRY-CODE
+                  MOVE WS-STG-SLUG        TO UCR-SLUG
+                  MOVE WS-STG-TIMESTAMP   TO UCR-TIMESTAMP
+            END-IF
+            .
+       F0001-EXIT.
+            EXIT.
+
+      *----------------------------------------------------------
+      *  F0002-VALIDATE-NUMERIC-TOKEN - TRIM THE TRAILING SPACES
+      *                       UNSTRING LEFT IN WS-NUM-IN, CONFIRM
+      *                       WHAT REMAINS IS AN OPTIONALLY-SIGNED
+      *                       STRING OF DIGITS NO WIDER THAN THE
+      *                       6-DIGIT MAGNITUDE WS-NUM-MAG CAN HOLD,
+      *                       AND LEAVE A SIGN + 6-DIGIT ZERO-PADDED
+      *                       MAGNITUDE IN WS-NUM-CANON. SETS
+      *                       WS-VALID-NO AND LEAVES WS-NUM-CANON
+      *                       UNCHANGED WHEN THE TOKEN IS NOT VALID,
+      *                       INCLUDING WHEN IT IS TOO WIDE TO FIT -
+      *                       A MOVE OF A WIDER NUMERIC VALUE INTO
+      *                       WS-NUM-MAG WOULD SILENTLY TRUNCATE
+      *                       HIGH-ORDER DIGITS INSTEAD OF BEING
+      *                       CAUGHT, SO THE WIDTH MUST BE CHECKED
+      *                       HERE FIRST. THE SIGNED BRANCH NEEDS NO
+      *                       SEPARATE WIDTH CHECK - WS-NUM-IN IS
+      *                       ONLY 7 BYTES WIDE, SO ONCE THE SIGN
+      *                       BYTE IS CONSUMED WS-NUM-DIGITS CAN
+      *                       NEVER EXCEED 6.
+      *----------------------------------------------------------
+       F0002-VALIDATE-NUMERIC-TOKEN.
+
+            MOVE 7 TO WS-NUM-LEN
+
+            PERFORM F0003-TRIM-TRAIL-SPACE THRU F0003-EXIT
+                    UNTIL WS-NUM-LEN EQUAL ZERO
+                       OR WS-NUM-IN(WS-NUM-LEN:1) NOT EQUAL SPACE
+
+            IF WS-NUM-LEN EQUAL ZERO
+                SET WS-VALID-NO TO TRUE
+            ELSE
+                IF WS-NUM-IN(1:1) EQUAL '+' OR
+                   WS-NUM-IN(1:1) EQUAL '-'
+                    IF WS-NUM-LEN EQUAL 1
+                        SET WS-VALID-NO TO TRUE
+                    ELSE
+                        COMPUTE WS-NUM-DIGITS = WS-NUM-LEN - 1
+                        IF WS-NUM-IN(2:WS-NUM-DIGITS) NOT NUMERIC
+                            SET WS-VALID-NO TO TRUE
+                        ELSE
+                            MOVE WS-NUM-IN(1:1) TO WS-NUM-CANON(1:1)
+                            MOVE WS-NUM-IN(2:WS-NUM-DIGITS)
+                                                 TO WS-NUM-MAG
+                            MOVE WS-NUM-MAG      TO WS-NUM-CANON(2:6)
+                        END-IF
+                    END-IF
+                ELSE
+                    IF WS-NUM-LEN > 6
+                        SET WS-VALID-NO TO TRUE
+                    ELSE
+                        IF WS-NUM-IN(1:WS-NUM-LEN) NOT NUMERIC
+                            SET WS-VALID-NO TO TRUE
+                        ELSE
+                            MOVE '+'             TO WS-NUM-CANON(1:1)
+                            MOVE WS-NUM-IN(1:WS-NUM-LEN) TO WS-NUM-MAG
+                            MOVE WS-NUM-MAG      TO WS-NUM-CANON(2:6)
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+            .
+       F0002-EXIT.
+            EXIT.
+
+       F0003-TRIM-TRAIL-SPACE.
+
+            SUBTRACT 1 FROM WS-NUM-LEN
+            .
+       F0003-EXIT.
+            EXIT.
+
        P0001-PRINT-REC.
 
            WRITE OUTPUT-REC FROM WS-PRINT-REPORT.
@@ -184,6 +953,48 @@
 
        P0001-EXIT. EXIT.
 
+      *----------------------------------------------------------
+      *  Q0001-WRITE-REJEC - WRITE THE RAW RECORD IMAGE AND THE
+      *                      REJECT REASON TO THE SUSPENSE FILE.
+      *----------------------------------------------------------
+       Q0001-WRITE-REJEC.
+
+           MOVE COVID-REC-FIELDS   TO REJ-RAW-IMAGE
+           MOVE WS-REJ-REASON-CDE  TO REJ-REASON-CDE
+           MOVE WS-REJ-REASON-TXT  TO REJ-REASON-TXT
+
+           WRITE REJECT-REC.
+
+           IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-RJ TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRTR TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+       Q0001-EXIT. EXIT.
+
+      *----------------------------------------------------------
+      *  K0001-WRITE-CHECKPOINT - RECORD THE CURRENT INPUT RECORD
+      *                          COUNT TO THE CHECKPOINT FILE SO
+      *                          AN OPERATOR CAN RESTART A FAILED
+      *                          RUN PAST THIS POINT.
+      *----------------------------------------------------------
+       K0001-WRITE-CHECKPOINT.
+
+           MOVE WS-CKP-REC-COUNT   TO CKP-REC-COUNT
+
+           WRITE CHECKPOINT-REC.
+
+           IF WS-CKP-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-CK TO TRUE
+               MOVE WS-CKP-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRTC TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+           END-IF.
+
+       K0001-EXIT. EXIT.
+
        Y0001-ERR-HANDLING.
 
             DISPLAY '********************************'.
@@ -219,7 +1030,83 @@
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
 
+            CLOSE REJ001.
+
+            IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            CLOSE CTL001.
+
+            IF WS-CTL-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-CTL-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            CLOSE CKP001.
+
+            IF WS-CKP-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-CKP-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            CLOSE HOT001.
+
+            IF WS-HOT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-HOT-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            CLOSE MST001.
+
+            IF WS-MST-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-MST-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            CLOSE EXT001.
+
+            IF WS-EXT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-IN TO TRUE
+               MOVE WS-EXT-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            PERFORM N0001-CTL-TOTALS THRU N0001-EXIT.
+
             STOP RUN.
 
        Z0001-EXIT.
             EXIT.
+
+      *----------------------------------------------------------
+      *  N0001-CTL-TOTALS - DISPLAY THE RUN-LEVEL CONTROL-TOTAL
+      *                    TRAILER SHOWING RECORDS READ, RECORDS
+      *                    PROCESSED, AND THE SUMS OF THE NEW-CASE
+      *                    FIELDS FOR RECONCILIATION.
+      *----------------------------------------------------------
+       N0001-CTL-TOTALS.
+
+            DISPLAY WS-ASTER.
+            DISPLAY '  CONTROL TOTALS REPORT'.
+            DISPLAY WS-ASTER.
+            DISPLAY '  RECORDS READ:       ' WS-CT-READ-CNT.
+            DISPLAY '  RECORDS PROCESSED:  ' WS-CT-PROC-CNT.
+            DISPLAY '  SUM NEW CONFIRMED:  ' WS-CT-SUM-NEW-CNFRM.
+            DISPLAY '  SUM NEW DEATHS:     ' WS-CT-SUM-NEW-DEATH.
+            DISPLAY WS-ASTER.
+
+       N0001-EXIT.
+            EXIT.
